@@ -0,0 +1,30 @@
+000100******************************************************************
+000200*                                                                *
+000300*    BARREC    -   STATEMENT (BAR) RECORD LAYOUT                 *
+000400*                                                                *
+000500*    SHARED COPYBOOK FOR THE ACCOUNT BALANCE / STATEMENT         *
+000600*    WORKING RECORD USED BY FOO (STATEMENT RUN) AND ANY          *
+000700*    FUTURE STATEMENT-RELATED PROGRAM.  EVERY PROGRAM THAT       *
+000800*    TOUCHES A STATEMENT RECORD SHOULD COPY THIS MEMBER          *
+000900*    RATHER THAN REDEFINING BAR1/BAR2 BY HAND.                   *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                        *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    ---------- ----  ---------------------------------------    *
+001400*    2026-08-08 NPG   INITIAL EXTRACTION FROM FOO WORKING-       *
+001500*                     STORAGE.                                   *
+001600*    2026-08-08 NPG   BAR2 IS NOW A SIGNED, TWO-DECIMAL CURRENCY *
+001610*                     AMOUNT.  BAR3 IS REDEFINED AS A NEGATIVE-  *
+001620*                     BALANCE (OVERDRAWN) TEST.  ADDED AN        *
+001630*                     EDITED PRINT FIELD FOR BAR2.               *
+001635*    2026-08-08 NPG   WIDENED BAR2-EDIT TO SEVEN INTEGER DIGIT   *
+001636*                     POSITIONS TO MATCH BAR2 - THE OLD PICTURE  *
+001637*                     SILENTLY TRUNCATED THE HIGH-ORDER DIGIT.   *
+001640******************************************************************
+001700 01  BAR.
+001800     05  BAR1                        PIC 9(05).
+001900     05  BAR2                        PIC S9(7)V99.
+002000         88  BAR3                    VALUE -9999999.99 THRU -.01.
+002100*
+002200 01  BAR-PRINT-FIELDS.
+002300     05  BAR2-EDIT                  PIC $$,$$$,$$9.99-.
