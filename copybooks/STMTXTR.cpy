@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*                                                                *
+000300*    STMTXTR   -   STATEMENT EXTRACT RECORD LAYOUT               *
+000400*                                                                *
+000500*    FIXED-WIDTH RECORD WRITTEN TO THE STATEMENT EXTRACT FILE,   *
+000600*    ONE ROW PER STATEMENT, FOR PICKUP BY THE ARCHIVAL/IMAGING   *
+000700*    SYSTEM.  KEPT AS A SHARED COPYBOOK SINCE THE EXTRACT FORMAT *
+000800*    IS A CONTRACT WITH A DOWNSTREAM SYSTEM, NOT JUST AN FOO     *
+000900*    IMPLEMENTATION DETAIL.                                      *
+001000*                                                                *
+001100*    MODIFICATION HISTORY                                        *
+001200*    DATE       INIT  DESCRIPTION                                *
+001300*    ---------- ----  ---------------------------------------    *
+001400*    2026-08-08 NPG   INITIAL VERSION.                           *
+001500******************************************************************
+001600 01  STMT-EXTRACT-RECORD.
+001700     05  EXTR-ACCOUNT-NUMBER         PIC 9(05).
+001800     05  EXTR-BALANCE                PIC S9(7)V99
+001900                                     SIGN LEADING SEPARATE
+002000                                         CHARACTER.
+002100     05  EXTR-OVERDRAWN-FLAG         PIC X(01).
+002200     05  FILLER                      PIC X(25).
