@@ -0,0 +1,27 @@
+000100******************************************************************
+000200*                                                                *
+000300*    CTLTOT    -   STATEMENT RUN CONTROL-TOTAL RECORD             *
+000400*                                                                *
+000500*    PASSES THE RECORD COUNT AND DOLLAR TOTAL FROM THE            *
+000600*    STATEMENT RUN (FOO) TO THE GL BALANCING STEP (GLTRAIL)       *
+000700*    VIA THE CONTROL-TOTAL-FILE WORK FILE.                        *
+000800*                                                                *
+000900*    MODIFICATION HISTORY                                        *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    ---------- ----  ---------------------------------------    *
+001200*    2026-08-08 NPG   INITIAL VERSION.                           *
+001250*    2026-08-08 NPG   CTL-BALANCE-TOTAL IS NOW A SIGNED, TWO-    *
+001260*                     DECIMAL AMOUNT TO MATCH BAR2.  STILL A     *
+001270*                     DISPLAY-USAGE FIELD SO IT ROUND-TRIPS      *
+001280*                     THROUGH THE LINE SEQUENTIAL WORK FILE.     *
+001290*    2026-08-09 NPG   ADDED CTL-EXCEPTION-COUNT SO THE GL        *
+001292*                     TRAILER ALSO REPORTS HOW MANY MASTER       *
+001294*                     RECORDS WERE REJECTED TO THE EXCEPTION     *
+001296*                     REPORT.                                    *
+001300******************************************************************
+001400 01  CTL-TOTAL-RECORD.
+001500     05  CTL-RECORD-COUNT            PIC 9(09).
+001600     05  CTL-BALANCE-TOTAL           PIC S9(9)V99
+001610                                     SIGN LEADING SEPARATE
+001620                                         CHARACTER.
+001630     05  CTL-EXCEPTION-COUNT         PIC 9(09).
