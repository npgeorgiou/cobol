@@ -0,0 +1,135 @@
+//STMTRUN  JOB  (ACCTG),'MONTHLY STATEMENTS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  STMTRUN - MONTHLY ACCOUNT STATEMENT BATCH                   *
+//*                                                               *
+//*  STEP010  RUNS THE STATEMENT PROGRAM (FOO) AGAINST THE        *
+//*           ACCOUNT MASTER, PRODUCING THE PRINT FILE, THE       *
+//*           OVERDRAWN NOTICE LISTING, THE EXCEPTION REPORT OF   *
+//*           REJECTED MASTER RECORDS, THE STATEMENT EXTRACT FOR  *
+//*           THE ARCHIVAL/IMAGING SYSTEM, AND THE CONTROL-TOTAL  *
+//*           WORK FILE FOR GL BALANCING.                        *
+//*                                                               *
+//*  STEP020  RUNS THE GL BALANCING PROGRAM (GLTRAIL) AGAINST     *
+//*           THE CONTROL-TOTAL WORK FILE FROM STEP010 AND        *
+//*           PRODUCES THE GL TRAILER REPORT.  IT ONLY RUNS IF    *
+//*           STEP010 COMPLETED WITH A CONDITION CODE OF LESS     *
+//*           THAN 8.                                             *
+//*                                                               *
+//*  MODIFICATION HISTORY                                         *
+//*  DATE       INIT  DESCRIPTION                                 *
+//*  ---------- ----  ----------------------------------------    *
+//*  2026-08-08 NPG   INITIAL VERSION.                            *
+//*  2026-08-08 NPG   ADDED THE EXCPRPT DD FOR THE ACCOUNT MASTER  *
+//*                   EXCEPTION REPORT.                           *
+//*  2026-08-08 NPG   ADDED THE STMTXTRC DD FOR THE STATEMENT      *
+//*                   EXTRACT PICKED UP BY THE ARCHIVAL/IMAGING    *
+//*                   SYSTEM.                                     *
+//*  2026-08-08 NPG   CORRECTED THE STEP020 COND TEST (IT WAS      *
+//*                   BYPASSING THE GL TRAILER ON EVERY NORMAL     *
+//*                   RUN) AND THE CTLTOTWK/CHKPTWK DCB LRECLS,    *
+//*                   WHICH HAD GONE STALE AGAINST THE RECORD      *
+//*                   LAYOUTS THEY SERVE.                         *
+//*  2026-08-08 NPG   STMTPRT NOW GOES TO A CATALOGED DATASET      *
+//*                   INSTEAD OF SYSOUT, SO THE STATEMENT PRINT    *
+//*                   FILE CAN ACTUALLY BE ROUTED TO PRINT OR      *
+//*                   ARCHIVE DOWNSTREAM.                         *
+//*  2026-08-09 NPG   STMTPRT/STMTXTRC/CHKPTWK NOW CATALOG ON AN    *
+//*                   ABEND (ABNORMAL DISP CATLG, NOT DELETE) SO   *
+//*                   A RESTART HAS SOMETHING TO EXTEND, AND THEY  *
+//*                   USE MOD INSTEAD OF NEW SO NEXT MONTH'S RUN   *
+//*                   DOES NOT FAIL ALLOCATING AN ALREADY-         *
+//*                   CATALOGED DSN.  OVRDLIST/EXCPRPT MOVED OFF   *
+//*                   SYSOUT TO CATALOGED DSNS FOR THE SAME        *
+//*                   REASON - A JES SYSOUT DATASET HAS NOTHING    *
+//*                   FOR A RESTART RUN'S OPEN EXTEND TO EXTEND.   *
+//*  2026-08-09 NPG   STMTPRT/OVRDLIST/EXCPRPT/STMTXTRC/CHKPTWK     *
+//*                   ARE NOW GDGS.  A STATIC MOD DISPOSITION ON   *
+//*                   EVERY RUN WAS WRONG - MOD POSITIONS AT END   *
+//*                   OF DATA AT ALLOCATION REGARDLESS OF OPEN     *
+//*                   MODE, SO A FRESH (NON-RESTART) RUN WAS STILL *
+//*                   APPENDING ONTO LAST MONTH'S FILE INSTEAD OF  *
+//*                   STARTING CLEAN.  THE RESTART SYMBOLIC BELOW  *
+//*                   MUST BE SET TO MATCH THE RESTART SWITCH ON   *
+//*                   THE PARMCARD DD FOR THIS RUN: A FRESH RUN    *
+//*                   ROLLS A NEW (+1) GENERATION, A RESTART RUN   *
+//*                   EXTENDS THE CURRENT (0) GENERATION.  THE GDG *
+//*                   BASES THEMSELVES ARE ASSUMED ALREADY         *
+//*                   DEFINED (ONE-TIME IDCAMS SETUP, NOT PART OF  *
+//*                   THIS JOB STREAM).  STMTPRT/OVRDLIST/EXCPRPT  *
+//*                   ALSO DROPPED BACK TO RECFM=FB - FBA REQUIRES *
+//*                   AN ANSI CARRIAGE-CONTROL BYTE IN COLUMN 1 OF *
+//*                   EVERY RECORD, AND FOO DOES NOT WRITE WITH    *
+//*                   ADVANCING OR RESERVE A CONTROL BYTE IN ANY   *
+//*                   OF THESE RECORDS.                            *
+//*  2026-08-09 NPG   RETIRED THE MANUALLY-SET RESTART SYMBOLIC -   *
+//*                   IT AND THE PARMCARD RESTART SWITCH COULD      *
+//*                   DRIFT OUT OF SYNC AND TRUNCATE AN IN-PROGRESS *
+//*                   GENERATION.  STEP005 (RESTCHK) NOW READS THE  *
+//*                   SAME PARMCARD FOO ITSELF READS AND SETS ITS   *
+//*                   CONDITION CODE, WHICH STEP010'S DD SELECTION   *
+//*                   KEYS OFF OF - ONE SOURCE OF TRUTH FOR BOTH.    *
+//*                   ALSO WIDENED CHKPTWK (LRECL 26 TO 35) AND      *
+//*                   CTLTOTWK (LRECL 21 TO 30) FOR THE NEW          *
+//*                   EXCEPTION-COUNT FIELD CARRIED IN EACH RECORD.  *
+//*--------------------------------------------------------------*
+//*
+//STEP005  EXEC PGM=RESTCHK
+//STEPLIB  DD   DSN=PROD.STATEMENTS.LOADLIB,DISP=SHR
+//PARMCARD DD   DSN=PROD.STATEMENTS.PARMCARD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP010  EXEC PGM=FOO
+//STEPLIB  DD   DSN=PROD.STATEMENTS.LOADLIB,DISP=SHR
+//PARMCARD DD   DSN=PROD.STATEMENTS.PARMCARD,DISP=SHR
+//ACCTMAST DD   DSN=PROD.ACCOUNT.MASTER,DISP=SHR
+// IF (STEP005.RC = 4) THEN
+//STMTPRT  DD   DSN=PROD.STATEMENTS.PRINT(0),
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//OVRDLIST DD   DSN=PROD.STATEMENTS.OVRDLIST(0),
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//EXCPRPT  DD   DSN=PROD.STATEMENTS.EXCPRPT(0),
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//STMTXTRC DD   DSN=PROD.STATEMENTS.EXTRACT(0),
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=41,BLKSIZE=4100)
+//CHKPTWK  DD   DSN=PROD.STATEMENTS.CHECKPOINT(0),
+//             DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=35,BLKSIZE=3500)
+// ELSE
+//STMTPRT  DD   DSN=PROD.STATEMENTS.PRINT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(25,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//OVRDLIST DD   DSN=PROD.STATEMENTS.OVRDLIST(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//EXCPRPT  DD   DSN=PROD.STATEMENTS.EXCPRPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//STMTXTRC DD   DSN=PROD.STATEMENTS.EXTRACT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=41,BLKSIZE=4100)
+//CHKPTWK  DD   DSN=PROD.STATEMENTS.CHECKPOINT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=35,BLKSIZE=3500)
+// ENDIF
+//CTLTOTWK DD   DSN=&&CTLTOT,
+//             DISP=(NEW,PASS,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=30,BLKSIZE=3000)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=GLTRAIL,COND=(8,GE,STEP010)
+//STEPLIB  DD   DSN=PROD.STATEMENTS.LOADLIB,DISP=SHR
+//CTLTOTWK DD   DSN=&&CTLTOT,DISP=(OLD,DELETE)
+//GLTRLRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
