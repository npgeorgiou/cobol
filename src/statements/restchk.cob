@@ -0,0 +1,99 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID.  RESTCHK                                        *
+000040*                                                                *
+000050*    RESTART-INDICATOR CHECK STEP.  READS THE SAME               *
+000060*    PROD.STATEMENTS.PARMCARD DATASET THE STATEMENT RUN (FOO)     *
+000070*    READS AND SETS RETURN-CODE ACCORDINGLY, SO THE JCL CAN       *
+000080*    CHOOSE THE GDG GENERATION/DISPOSITION FOR STEP010'S DDS      *
+000090*    FROM THE SAME SOURCE FOO ITSELF USES TO DECIDE OPEN EXTEND   *
+000100*    VS OPEN OUTPUT.  THIS REPLACES A SEPARATE, MANUALLY-SET      *
+000110*    JCL SYMBOLIC THAT COULD DRIFT OUT OF SYNC WITH THE PARM      *
+000120*    CARD AND TRUNCATE AN IN-PROGRESS DATASET.                    *
+000130*                                                                *
+000140*    RETURN-CODE 0  -  NO PARM CARD, OR RESTART SWITCH OFF -     *
+000150*                      THIS IS A FRESH RUN.                      *
+000160*    RETURN-CODE 4  -  PARM CARD PRESENT AND RESTART SWITCH IS    *
+000170*                      'Y' - THIS IS A RESTART.                   *
+000180*                                                                *
+000190*    MODIFICATION HISTORY                                        *
+000200*    DATE       INIT  DESCRIPTION                                *
+000210*    ---------- ----  ---------------------------------------    *
+000220*    2026-08-09 NPG   INITIAL VERSION.                           *
+000230******************************************************************
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID.     RESTCHK.
+000260 AUTHOR.         N P GEORGIOU.
+000270 INSTALLATION.   RETAIL BANKING SYSTEMS.
+000280 DATE-WRITTEN.   2026-08-09.
+000290 DATE-COMPILED.  2026-08-09.
+000300*
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER.    IBM-370.
+000340 OBJECT-COMPUTER.    IBM-370.
+000350*
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT PARM-CARD-FILE      ASSIGN TO PARMCARD
+000390                                 ORGANIZATION IS LINE SEQUENTIAL
+000400                                 FILE STATUS IS
+000410                                     WS-PARMCARD-STATUS.
+000420*
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450*
+000460 FD  PARM-CARD-FILE.
+000470 01  PARM-CARD-RECORD.
+000480     05  PARM-RESTART-SWITCH         PIC X(01).
+000490     05  PARM-CKPT-INTERVAL          PIC 9(05).
+000500     05  FILLER                      PIC X(74).
+000510*
+000520 WORKING-STORAGE SECTION.
+000530*
+000540 01  WS-FILE-STATUSES.
+000550     05  WS-PARMCARD-STATUS         PIC X(02) VALUE "00".
+000560*
+000570 PROCEDURE DIVISION.
+000580*
+000590******************************************************************
+000600*    0000-MAINLINE                                               *
+000610******************************************************************
+000620 0000-MAINLINE.
+000630     PERFORM 1000-CHECK-RESTART THRU 1000-CHECK-RESTART-EXIT.
+000640     STOP RUN.
+000650*
+000660******************************************************************
+000670*    1000-CHECK-RESTART  -  READS THE PARM CARD, IF PRESENT, AND  *
+000680*    SETS RETURN-CODE TO MATCH THE SAME RESTART DECISION FOO'S    *
+000690*    OWN 1200-READ-PARM-CARD WOULD MAKE.                          *
+000700******************************************************************
+000710 1000-CHECK-RESTART.
+000720     MOVE 0 TO RETURN-CODE.
+000730     OPEN INPUT PARM-CARD-FILE.
+000740     IF WS-PARMCARD-STATUS NOT = "00"
+000750         DISPLAY "RCK0010I - NO PARM CARD PRESENT, ASSUMING A "
+000760             "FRESH RUN"
+000770         GO TO 1000-CHECK-RESTART-EXIT
+000780     END-IF.
+000790*
+000800     READ PARM-CARD-FILE
+000810         AT END
+000820             DISPLAY "RCK0011I - PARM CARD FILE IS EMPTY, "
+000830                 "ASSUMING A FRESH RUN"
+000840         NOT AT END
+000850             IF PARM-RESTART-SWITCH = "Y"
+000860                 MOVE 4 TO RETURN-CODE
+000870                 DISPLAY "RCK0012I - PARM CARD RESTART SWITCH "
+000880                     "IS Y, THIS IS A RESTART"
+000890             ELSE
+000900                 DISPLAY "RCK0013I - PARM CARD RESTART SWITCH "
+000910                     "IS NOT Y, THIS IS A FRESH RUN"
+000920             END-IF
+000930     END-READ.
+000940*
+000950     CLOSE PARM-CARD-FILE.
+000960 1000-CHECK-RESTART-EXIT.
+000970     EXIT.
+000980*
+000990 END PROGRAM RESTCHK.
