@@ -0,0 +1,163 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID.  GLTRAIL                                        *
+000040*                                                                *
+000050*    GL BALANCING STEP.  READS THE CONTROL-TOTAL WORK FILE       *
+000060*    PRODUCED BY THE STATEMENT RUN (FOO) AND PRINTS THE GL       *
+000070*    TRAILER REPORT - THE RECORD COUNT AND DOLLAR TOTAL THE      *
+000080*    GENERAL LEDGER AREA RECONCILES THE RUN AGAINST.             *
+000090*                                                                *
+000100*    MODIFICATION HISTORY                                       *
+000110*    DATE       INIT  DESCRIPTION                                *
+000120*    ---------- ----  ---------------------------------------    *
+000130*    2026-08-08 NPG   INITIAL VERSION.                           *
+000135*    2026-08-08 NPG   EDIT THE BALANCE TOTAL AS A SIGNED, TWO-   *
+000137*                     DECIMAL CURRENCY AMOUNT TO MATCH BAR2.     *
+000138*    2026-08-09 NPG   ADDED THE EXCEPTION COUNT TO THE GL        *
+000139*                     TRAILER LINE, CARRIED FROM FOO VIA         *
+000140*                     CTL-EXCEPTION-COUNT.                       *
+000141******************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID.     GLTRAIL.
+000170 AUTHOR.         N P GEORGIOU.
+000180 INSTALLATION.   RETAIL BANKING SYSTEMS.
+000190 DATE-WRITTEN.   2026-08-08.
+000200 DATE-COMPILED.  2026-08-08.
+000210*
+000220 ENVIRONMENT DIVISION.
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER.    IBM-370.
+000250 OBJECT-COMPUTER.    IBM-370.
+000260*
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT CONTROL-TOTAL-FILE ASSIGN TO CTLTOTWK
+000300                                 ORGANIZATION IS LINE SEQUENTIAL
+000310                                 FILE STATUS IS WS-CTLTOT-STATUS.
+000320*
+000330     SELECT GL-TRAILER-RPT     ASSIGN TO GLTRLRPT
+000340                                 ORGANIZATION IS LINE SEQUENTIAL
+000350                                 FILE STATUS IS
+000355                                     WS-GLTRLRPT-STATUS.
+000360*
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390*
+000400 FD  CONTROL-TOTAL-FILE.
+000410     COPY CTLTOT.
+000420*
+000430 FD  GL-TRAILER-RPT.
+000440 01  GL-TRAILER-PRINT-RECORD          PIC X(132).
+000450*
+000460 WORKING-STORAGE SECTION.
+000470*
+000480 01  WS-FILE-STATUSES.
+000490     05  WS-CTLTOT-STATUS            PIC X(02) VALUE "00".
+000500     05  WS-GLTRLRPT-STATUS          PIC X(02) VALUE "00".
+000510*
+000520 01  WS-SWITCHES.
+000530     05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+000540         88  WS-EOF                  VALUE "Y".
+000550*
+000560 01  WS-EDIT-FIELDS.
+000570     05  WS-RECORD-COUNT-EDIT        PIC ZZZ,ZZZ,ZZ9.
+000580     05  WS-BALANCE-TOTAL-EDIT       PIC $$$,$$$,$$9.99-.
+000585     05  WS-EXCEPTION-COUNT-EDIT     PIC ZZZ,ZZZ,ZZ9.
+000590*
+000600 PROCEDURE DIVISION.
+000610*
+000620******************************************************************
+000630*    0000-MAINLINE                                               *
+000640******************************************************************
+000650 0000-MAINLINE.
+000660     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000670     PERFORM 2000-PROCESS-TOTALS THRU 2000-PROCESS-TOTALS-EXIT
+000680         UNTIL WS-EOF.
+000690     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+000700     STOP RUN.
+000710*
+000720******************************************************************
+000730*    1000-INITIALIZE  -  OPENS THE CONTROL-TOTAL WORK FILE AND   *
+000740*    THE GL TRAILER REPORT, AND PRIMES THE READ LOOP.            *
+000750******************************************************************
+000760 1000-INITIALIZE.
+000770     OPEN INPUT CONTROL-TOTAL-FILE.
+000780     IF WS-CTLTOT-STATUS NOT = "00"
+000790         DISPLAY "GLT0010E - CANNOT OPEN CONTROL-TOTAL-FILE, "
+000800             "STATUS " WS-CTLTOT-STATUS
+000810         GO TO 9900-ABEND
+000820     END-IF.
+000830*
+000840     OPEN OUTPUT GL-TRAILER-RPT.
+000850     IF WS-GLTRLRPT-STATUS NOT = "00"
+000860         DISPLAY "GLT0011E - CANNOT OPEN GL-TRAILER-RPT, STATUS "
+000870             WS-GLTRLRPT-STATUS
+000880         GO TO 9900-ABEND
+000890     END-IF.
+000900*
+000910     PERFORM 2100-READ-CONTROL-TOTAL
+000915         THRU 2100-READ-CONTROL-TOTAL-EXIT.
+000920 1000-INITIALIZE-EXIT.
+000930     EXIT.
+000940*
+000950******************************************************************
+000960*    2000-PROCESS-TOTALS  -  PRINTS THE GL TRAILER LINE FOR THE  *
+000970*    CONTROL-TOTAL RECORD JUST READ.                             *
+000980******************************************************************
+000990 2000-PROCESS-TOTALS.
+001000     PERFORM 4000-WRITE-GL-TRAILER
+001005         THRU 4000-WRITE-GL-TRAILER-EXIT.
+001010     PERFORM 2100-READ-CONTROL-TOTAL
+001015         THRU 2100-READ-CONTROL-TOTAL-EXIT.
+001020 2000-PROCESS-TOTALS-EXIT.
+001030     EXIT.
+001040*
+001050******************************************************************
+001060*    2100-READ-CONTROL-TOTAL  -  READS ONE CONTROL-TOTAL RECORD  *
+001070*    FROM THE STATEMENT RUN.                                     *
+001080******************************************************************
+001090 2100-READ-CONTROL-TOTAL.
+001100     READ CONTROL-TOTAL-FILE
+001110         AT END
+001120             SET WS-EOF TO TRUE
+001130     END-READ.
+001140 2100-READ-CONTROL-TOTAL-EXIT.
+001150     EXIT.
+001160*
+001170******************************************************************
+001180*    4000-WRITE-GL-TRAILER  -  FORMATS AND WRITES THE GL         *
+001190*    TRAILER REPORT LINE FOR GENERAL LEDGER RECONCILIATION.      *
+001200******************************************************************
+001210 4000-WRITE-GL-TRAILER.
+001220     MOVE CTL-RECORD-COUNT    TO WS-RECORD-COUNT-EDIT.
+001230     MOVE CTL-BALANCE-TOTAL   TO WS-BALANCE-TOTAL-EDIT.
+001235     MOVE CTL-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT-EDIT.
+001240     MOVE SPACES TO GL-TRAILER-PRINT-RECORD.
+001250     STRING "*** GL TRAILER *** RECORD COUNT: " DELIMITED BY SIZE
+001260             WS-RECORD-COUNT-EDIT    DELIMITED BY SIZE
+001270             "     BALANCE TOTAL: "  DELIMITED BY SIZE
+001280             WS-BALANCE-TOTAL-EDIT   DELIMITED BY SIZE
+001285             "     EXCEPTIONS: "     DELIMITED BY SIZE
+001287             WS-EXCEPTION-COUNT-EDIT DELIMITED BY SIZE
+001290         INTO GL-TRAILER-PRINT-RECORD.
+001300     WRITE GL-TRAILER-PRINT-RECORD.
+001310 4000-WRITE-GL-TRAILER-EXIT.
+001320     EXIT.
+001330*
+001340******************************************************************
+001350*    9000-TERMINATE  -  CLOSES ALL FILES.                        *
+001360******************************************************************
+001370 9000-TERMINATE.
+001380     CLOSE CONTROL-TOTAL-FILE.
+001390     CLOSE GL-TRAILER-RPT.
+001400 9000-TERMINATE-EXIT.
+001410     EXIT.
+001420*
+001430******************************************************************
+001440*    9900-ABEND  -  UNRECOVERABLE FILE ERROR.                    *
+001450******************************************************************
+001460 9900-ABEND.
+001470     MOVE 16 TO RETURN-CODE.
+001480     STOP RUN.
+001490*
+001500 END PROGRAM GLTRAIL.
