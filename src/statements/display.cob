@@ -1,16 +1,603 @@
-identification division.
-  program-id. foo.
-environment division.
-data division.
-  working-storage section.
-  local-storage section.
-    1 foo pic 9(5) value 1.
-    1 bar.
-      2 bar1 pic 9(5) value 1.
-      2 bar2 pic 9(5) value 1.
-      88 bar3 value 1.
-procedure division.
-  display foo, bar, bar1 of bar, 1, "a", zero, all "a".
-  display bar3.
-
-end program foo.
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM-ID.  FOO                                            *
+000040*                                                                *
+000050*    MONTHLY ACCOUNT STATEMENT RUN.  READS THE ACCOUNT MASTER    *
+000060*    FILE AND BUILDS A 132-COLUMN PRINT RECORD FROM THE BAR      *
+000070*    GROUP FOR EACH ACCOUNT, WRITING IT TO THE STATEMENT-FILE    *
+000080*    SO THE OUTPUT CAN BE ROUTED TO PRINT OR ARCHIVE INSTEAD OF  *
+000090*    BEING STUCK IN SYSOUT.                                      *
+000100*                                                                *
+000110*    MODIFICATION HISTORY                                        *
+000120*    DATE       INIT  DESCRIPTION                                *
+000130*    ---------- ----  ---------------------------------------    *
+000140*    2026-08-08 NPG   REPLACED THE DISPLAY OF BAR1/BAR2 WITH A   *
+000150*                     STATEMENT-FILE PRINT RECORD.               *
+000160*    2026-08-08 NPG   DRIVE THE RUN FROM THE ACCOUNT MASTER      *
+000170*                     FILE INSTEAD OF A HARDCODED ACCOUNT - ONE  *
+000180*                     STATEMENT PER MASTER RECORD, NOT ONE RUN.  *
+000190*    2026-08-08 NPG   BAR3 NOW PRINTS AN OVERDRAWN NOTICE BLOCK  *
+000200*                     ON THE STATEMENT AND ROUTES A COPY TO THE  *
+000210*                     OVERDRAWN-LISTING EXCEPTION LISTING.       *
+000220*    2026-08-08 NPG   ADDED A CONTROL-TOTAL TRAILER REPORT       *
+000230*                     (RECORD COUNT AND SUM OF BAR2) FOR GL      *
+000240*                     RECONCILIATION.                            *
+000250*    2026-08-08 NPG   MOVED THE BAR RECORD LAYOUT OUT TO THE     *
+000260*                     SHARED BARREC COPYBOOK.                    *
+000270*    2026-08-08 NPG   ADDED CHECKPOINT/RESTART SUPPORT SO A      *
+000280*                     FAILED RUN CAN RESUME WITHOUT REPROCESSING *
+000290*                     THE WHOLE PORTFOLIO.                       *
+000300*    2026-08-08 NPG   SPLIT THE TRAILER REPORT OUT INTO A        *
+000310*                     SEPARATE GLTRAIL BALANCING STEP - FOO NOW  *
+000320*                     WRITES ITS CONTROL TOTALS TO A WORK FILE   *
+000330*                     INSTEAD OF PRINTING THE TRAILER ITSELF.    *
+000340*    2026-08-08 NPG   VALIDATE THE ACCOUNT NUMBER AND BALANCE ON *
+000350*                     EACH MASTER RECORD.  BAD RECORDS ARE      *
+000360*                     WRITTEN TO THE EXCEPTION REPORT INSTEAD   *
+000370*                     OF BEING STATEMENTED AS GOOD DATA.        *
+000380*    2026-08-08 NPG   BAR2 IS NOW A SIGNED, TWO-DECIMAL         *
+000390*                     CURRENCY AMOUNT.  STATEMENTS PRINT IT     *
+000400*                     THROUGH AN EDITED FIELD.                  *
+000410*    2026-08-08 NPG   ADDED A FIXED-WIDTH STATEMENT EXTRACT FILE *
+000420*                     (ACCOUNT NUMBER, BALANCE, OVERDRAWN FLAG)  *
+000430*                     FOR THE ARCHIVAL/IMAGING SYSTEM.           *
+000440*    2026-08-08 NPG   RESTART NOW EXTENDS THE PRINT/LISTING/    *
+000450*                     EXCEPTION/EXTRACT FILES INSTEAD OF        *
+000460*                     TRUNCATING THEM, AND CARRIES THE RECORD   *
+000470*                     COUNT/BALANCE TOTAL FORWARD THROUGH THE   *
+000480*                     CHECKPOINT FILE SO A RESTARTED RUN'S      *
+000490*                     TRAILER REFLECTS THE WHOLE LOGICAL RUN.   *
+000500*                     BAD-RECORD SKIPPING NO LONGER RE-PERFORMS *
+000510*                     THE READ PARAGRAPH FROM WITHIN ITSELF.    *
+000520******************************************************************
+000530 IDENTIFICATION DIVISION.
+000540 PROGRAM-ID.     FOO.
+000550 AUTHOR.         N P GEORGIOU.
+000560 INSTALLATION.   RETAIL BANKING SYSTEMS.
+000570 DATE-WRITTEN.   2026-08-08.
+000580 DATE-COMPILED.  2026-08-08.
+000590*
+000600 ENVIRONMENT DIVISION.
+000610 CONFIGURATION SECTION.
+000620 SOURCE-COMPUTER.    IBM-370.
+000630 OBJECT-COMPUTER.    IBM-370.
+000640*
+000650 INPUT-OUTPUT SECTION.
+000660 FILE-CONTROL.
+000670     SELECT ACCOUNT-MASTER      ASSIGN TO ACCTMAST
+000680                                 ORGANIZATION IS LINE SEQUENTIAL
+000690                                 FILE STATUS IS
+000700                                     WS-ACCTMAST-STATUS.
+000710*
+000720     SELECT STATEMENT-FILE      ASSIGN TO STMTPRT
+000730                                 ORGANIZATION IS LINE SEQUENTIAL
+000740                                 FILE STATUS IS WS-STMTPRT-STATUS.
+000750*
+000760     SELECT OVERDRAWN-LISTING   ASSIGN TO OVRDLIST
+000770                                 ORGANIZATION IS LINE SEQUENTIAL
+000780                                 FILE STATUS IS
+000790                                     WS-OVRDLIST-STATUS.
+000800*
+000810     SELECT CONTROL-TOTAL-FILE ASSIGN TO CTLTOTWK
+000820                                 ORGANIZATION IS LINE SEQUENTIAL
+000830                                 FILE STATUS IS WS-CTLTOT-STATUS.
+000840*
+000850     SELECT PARM-CARD-FILE      ASSIGN TO PARMCARD
+000860                                 ORGANIZATION IS LINE SEQUENTIAL
+000870                                 FILE STATUS IS
+000880                                     WS-PARMCARD-STATUS.
+000890*
+000900     SELECT CHECKPOINT-FILE     ASSIGN TO CHKPTWK
+000910                                 ORGANIZATION IS LINE SEQUENTIAL
+000920                                 FILE STATUS IS WS-CHKPT-STATUS.
+000930*
+000940     SELECT EXCEPTION-RPT       ASSIGN TO EXCPRPT
+000950                                 ORGANIZATION IS LINE SEQUENTIAL
+000960                                 FILE STATUS IS WS-EXCPRPT-STATUS.
+000970*
+000980     SELECT STATEMENT-EXTRACT   ASSIGN TO STMTXTRC
+000990                                 ORGANIZATION IS LINE SEQUENTIAL
+001000                                 FILE STATUS IS
+001010                                     WS-STMTXTRC-STATUS.
+001020*
+001030 DATA DIVISION.
+001040 FILE SECTION.
+001050*
+001060 FD  ACCOUNT-MASTER.
+001070 01  ACCT-MASTER-RECORD.
+001080     05  ACCT-MAST-ID                PIC X(05).
+001090     05  ACCT-MAST-BALANCE           PIC S9(7)V99
+001100                                     SIGN LEADING SEPARATE
+001110                                         CHARACTER.
+001120     05  FILLER                      PIC X(65).
+001130*
+001140 FD  STATEMENT-FILE.
+001150 01  STATEMENT-PRINT-RECORD          PIC X(132).
+001160*
+001170 FD  OVERDRAWN-LISTING.
+001180 01  OVERDRAWN-PRINT-RECORD          PIC X(132).
+001190*
+001200 FD  CONTROL-TOTAL-FILE.
+001210     COPY CTLTOT.
+001220*
+001230 FD  PARM-CARD-FILE.
+001240 01  PARM-CARD-RECORD.
+001250     05  PARM-RESTART-SWITCH         PIC X(01).
+001260     05  PARM-CKPT-INTERVAL          PIC 9(05).
+001270     05  FILLER                      PIC X(74).
+001280*
+001290 FD  CHECKPOINT-FILE.
+001300 01  CHECKPOINT-RECORD.
+001310     05  CHKPT-LAST-ACCOUNT          PIC 9(05).
+001320     05  CHKPT-RECORD-COUNT          PIC 9(09).
+001330     05  CHKPT-BALANCE-TOTAL         PIC S9(9)V99
+001340                                     SIGN LEADING SEPARATE
+001350                                         CHARACTER.
+001355     05  CHKPT-EXCEPTION-COUNT       PIC 9(09).
+001360*
+001370 FD  EXCEPTION-RPT.
+001380 01  EXCEPTION-PRINT-RECORD          PIC X(132).
+001390*
+001400 FD  STATEMENT-EXTRACT.
+001410     COPY STMTXTR.
+001420*
+001430 WORKING-STORAGE SECTION.
+001440*
+001450 01  WS-FILE-STATUSES.
+001460     05  WS-ACCTMAST-STATUS          PIC X(02) VALUE "00".
+001470     05  WS-STMTPRT-STATUS           PIC X(02) VALUE "00".
+001480     05  WS-OVRDLIST-STATUS          PIC X(02) VALUE "00".
+001490     05  WS-CTLTOT-STATUS           PIC X(02) VALUE "00".
+001500     05  WS-PARMCARD-STATUS          PIC X(02) VALUE "00".
+001510     05  WS-CHKPT-STATUS             PIC X(02) VALUE "00".
+001520     05  WS-EXCPRPT-STATUS           PIC X(02) VALUE "00".
+001530     05  WS-STMTXTRC-STATUS          PIC X(02) VALUE "00".
+001540*
+001550 01  WS-SWITCHES.
+001560     05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+001570         88  WS-EOF                  VALUE "Y".
+001580     05  WS-CHKPT-EOF-SWITCH         PIC X(01) VALUE "N".
+001590         88  WS-CHKPT-EOF            VALUE "Y".
+001600     05  WS-RESTART-SWITCH           PIC X(01) VALUE "N".
+001610         88  WS-RESTART-RUN          VALUE "Y".
+001620     05  WS-SKIP-SWITCH              PIC X(01) VALUE "N".
+001630         88  WS-SKIPPING-AHEAD       VALUE "Y".
+001640     05  WS-BAD-RECORD-SWITCH        PIC X(01) VALUE "N".
+001650         88  WS-BAD-RECORD           VALUE "Y".
+001660*
+001670 01  WS-CHECKPOINT-FIELDS.
+001680     05  WS-CKPT-INTERVAL            PIC 9(05) COMP VALUE 1.
+001690     05  WS-SINCE-CKPT               PIC 9(05) COMP VALUE ZERO.
+001700     05  WS-LAST-CKPT-ACCOUNT        PIC 9(05)      VALUE ZERO.
+001710*
+001720 01  WS-COUNTERS.
+001730     05  WS-RECORD-COUNT             PIC 9(09) COMP VALUE ZERO.
+001740     05  WS-BALANCE-TOTAL            PIC S9(9)V99 COMP VALUE ZERO.
+001750     05  WS-EXCEPTION-COUNT          PIC 9(09) COMP VALUE ZERO.
+001760*
+001770 01  WS-EXCEPTION-FIELDS.
+001780     05  WS-EXCP-ACCOUNT             PIC X(05).
+001790     05  WS-EXCP-FIELD               PIC X(20).
+001800     05  WS-EXCP-REASON              PIC X(40).
+001810*
+001820     COPY BARREC.
+001830*
+001840 PROCEDURE DIVISION.
+001850*
+001860******************************************************************
+001870*    0000-MAINLINE                                               *
+001880******************************************************************
+001890 0000-MAINLINE.
+001900     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001910     PERFORM 2000-PROCESS-ACCOUNTS THRU 2000-PROCESS-ACCOUNTS-EXIT
+001920         UNTIL WS-EOF.
+001930     PERFORM 8000-WRITE-TRAILER THRU 8000-WRITE-TRAILER-EXIT.
+001940     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+001950     STOP RUN.
+001960*
+001970******************************************************************
+001980*    1000-INITIALIZE  -  OPENS THE ACCOUNT MASTER AND THE        *
+001990*    OUTPUT FILES, AND PRIMES THE READ LOOP.  ON A RESTART RUN   *
+002000*    THE OUTPUT FILES ARE OPENED EXTEND RATHER THAN OUTPUT, SO   *
+002010*    THE STATEMENTS/NOTICES/EXCEPTIONS/EXTRACT ROWS ALREADY      *
+002020*    WRITTEN BEFORE THE LAST CHECKPOINT ARE KEPT, NOT TRUNCATED. *
+002030******************************************************************
+002040 1000-INITIALIZE.
+002050     OPEN INPUT ACCOUNT-MASTER.
+002060     IF WS-ACCTMAST-STATUS NOT = "00"
+002070         DISPLAY "FOO0010E - CANNOT OPEN ACCOUNT-MASTER, STATUS "
+002080             WS-ACCTMAST-STATUS
+002090         GO TO 9900-ABEND
+002100     END-IF.
+002110*
+002120     PERFORM 1200-READ-PARM-CARD THRU 1200-READ-PARM-CARD-EXIT.
+002130*
+002140     IF WS-RESTART-RUN
+002150         OPEN EXTEND STATEMENT-FILE
+002160     ELSE
+002170         OPEN OUTPUT STATEMENT-FILE
+002180     END-IF.
+002190     IF WS-STMTPRT-STATUS NOT = "00"
+002200         DISPLAY "FOO0011E - CANNOT OPEN STATEMENT-FILE, STATUS "
+002210             WS-STMTPRT-STATUS
+002220         GO TO 9900-ABEND
+002230     END-IF.
+002240*
+002250     IF WS-RESTART-RUN
+002260         OPEN EXTEND OVERDRAWN-LISTING
+002270     ELSE
+002280         OPEN OUTPUT OVERDRAWN-LISTING
+002290     END-IF.
+002300     IF WS-OVRDLIST-STATUS NOT = "00"
+002310         DISPLAY "FOO0012E - CANNOT OPEN OVERDRAWN-LISTING, "
+002320             "STATUS " WS-OVRDLIST-STATUS
+002330         GO TO 9900-ABEND
+002340     END-IF.
+002350*
+002360     OPEN OUTPUT CONTROL-TOTAL-FILE.
+002370     IF WS-CTLTOT-STATUS NOT = "00"
+002380         DISPLAY "FOO0013E - CANNOT OPEN CONTROL-TOTAL-FILE, "
+002390             "STATUS " WS-CTLTOT-STATUS
+002400         GO TO 9900-ABEND
+002410     END-IF.
+002420*
+002430     IF WS-RESTART-RUN
+002440         OPEN EXTEND EXCEPTION-RPT
+002450     ELSE
+002460         OPEN OUTPUT EXCEPTION-RPT
+002470     END-IF.
+002480     IF WS-EXCPRPT-STATUS NOT = "00"
+002490         DISPLAY "FOO0018E - CANNOT OPEN EXCEPTION-RPT, STATUS "
+002500             WS-EXCPRPT-STATUS
+002510         GO TO 9900-ABEND
+002520     END-IF.
+002530*
+002540     IF WS-RESTART-RUN
+002550         OPEN EXTEND STATEMENT-EXTRACT
+002560     ELSE
+002570         OPEN OUTPUT STATEMENT-EXTRACT
+002580     END-IF.
+002590     IF WS-STMTXTRC-STATUS NOT = "00"
+002600         DISPLAY "FOO0019E - CANNOT OPEN STATEMENT-EXTRACT, "
+002610             "STATUS " WS-STMTXTRC-STATUS
+002620         GO TO 9900-ABEND
+002630     END-IF.
+002640*
+002650     IF WS-RESTART-RUN
+002660         PERFORM 1300-LOAD-LAST-CHECKPOINT
+002670             THRU 1300-LOAD-LAST-CHECKPOINT-EXIT
+002680         OPEN EXTEND CHECKPOINT-FILE
+002690         IF WS-LAST-CKPT-ACCOUNT NOT = ZERO
+002700             MOVE "Y" TO WS-SKIP-SWITCH
+002710         END-IF
+002720     ELSE
+002730         OPEN OUTPUT CHECKPOINT-FILE
+002740     END-IF.
+002750     IF WS-CHKPT-STATUS NOT = "00"
+002760         DISPLAY "FOO0014E - CANNOT OPEN CHECKPOINT-FILE, STATUS "
+002770             WS-CHKPT-STATUS
+002780         GO TO 9900-ABEND
+002790     END-IF.
+002800*
+002810     PERFORM 2050-READ-NEXT-ACCOUNT
+002820         THRU 2050-READ-NEXT-ACCOUNT-EXIT.
+002830     PERFORM 2110-SKIP-TO-CHECKPOINT
+002840         THRU 2110-SKIP-TO-CHECKPOINT-EXIT
+002850         UNTIL (NOT WS-SKIPPING-AHEAD) OR WS-EOF.
+002860 1000-INITIALIZE-EXIT.
+002870     EXIT.
+002880*
+002890******************************************************************
+002893*    1200-READ-PARM-CARD  -  READS THE OPTIONAL PARM CARD THAT   *
+002896*    TELLS THE RUN WHETHER THIS IS A RESTART.  IF THE CARD IS    *
+002899*    MISSING, THE RUN PROCEEDS AS A FRESH (NON-RESTART) RUN.     *
+002902*    THE CHECKPOINT INTERVAL ON THE CARD IS HONORED ONLY IF IT   *
+002905*    IS 1 - EVERY STATEMENT/NOTICE/EXTRACT ROW IS WRITTEN ONCE   *
+002908*    PER ACCOUNT, SO A CHECKPOINT THAT LAGS BEHIND BY MORE THAN  *
+002911*    ONE ACCOUNT WOULD LET A RESTART REPROCESS AND REWRITE       *
+002914*    ACCOUNTS THE ABENDED RUN ALREADY WROTE OUTPUT FOR.  A       *
+002917*    CARD REQUESTING A LARGER INTERVAL IS WARNED ABOUT AND       *
+002920*    OVERRIDDEN BACK TO 1 RATHER THAN HONORED.                  *
+002923******************************************************************
+002950 1200-READ-PARM-CARD.
+002960     OPEN INPUT PARM-CARD-FILE.
+002970     IF WS-PARMCARD-STATUS NOT = "00"
+002980         DISPLAY "FOO0015I - NO PARM CARD PRESENT, ASSUMING A "
+002990             "FRESH RUN"
+003000         GO TO 1200-READ-PARM-CARD-EXIT
+003010     END-IF.
+003020*
+003030     READ PARM-CARD-FILE
+003040         AT END
+003050             DISPLAY "FOO0016I - PARM CARD FILE IS EMPTY, "
+003060                 "ASSUMING A FRESH RUN"
+003070         NOT AT END
+003080             MOVE PARM-RESTART-SWITCH TO WS-RESTART-SWITCH
+003083             IF PARM-CKPT-INTERVAL NOT = ZERO
+003086                 AND PARM-CKPT-INTERVAL NOT = 1
+003089                 DISPLAY "FOO0020W - PARM CARD REQUESTED A "
+003092                     "CHECKPOINT INTERVAL OTHER THAN 1, "
+003095                     "IGNORING IT - CHECKPOINTING EVERY RECORD "
+003098                     "TO AVOID DUPLICATE OUTPUT ON RESTART"
+003101             END-IF
+003110     END-READ.
+003130     CLOSE PARM-CARD-FILE.
+003140 1200-READ-PARM-CARD-EXIT.
+003150     EXIT.
+003160*
+003170******************************************************************
+003180*    1300-LOAD-LAST-CHECKPOINT  -  ON A RESTART RUN, READS THE   *
+003190*    EXISTING CHECKPOINT FILE THROUGH TO THE LAST RECORD TO      *
+003200*    RECOVER THE LAST ACCOUNT FULLY PROCESSED, AND THE RECORD    *
+003210*    COUNT/BALANCE TOTAL AS OF THAT ACCOUNT, BEFORE THE PRIOR    *
+003220*    RUN FAILED.                                                 *
+003230******************************************************************
+003240 1300-LOAD-LAST-CHECKPOINT.
+003250     OPEN INPUT CHECKPOINT-FILE.
+003260     IF WS-CHKPT-STATUS NOT = "00"
+003270         DISPLAY "FOO0017I - NO PRIOR CHECKPOINT FILE, "
+003280             "RESTARTING FROM THE BEGINNING"
+003290         GO TO 1300-LOAD-LAST-CHECKPOINT-EXIT
+003300     END-IF.
+003310*
+003320     PERFORM 1310-READ-CHECKPOINT THRU 1310-READ-CHECKPOINT-EXIT
+003330         UNTIL WS-CHKPT-EOF.
+003340     CLOSE CHECKPOINT-FILE.
+003350 1300-LOAD-LAST-CHECKPOINT-EXIT.
+003360     EXIT.
+003370*
+003380******************************************************************
+003390*    1310-READ-CHECKPOINT  -  READS ONE CHECKPOINT RECORD.       *
+003400******************************************************************
+003410 1310-READ-CHECKPOINT.
+003420     READ CHECKPOINT-FILE
+003430         AT END
+003440             SET WS-CHKPT-EOF TO TRUE
+003450         NOT AT END
+003460             MOVE CHKPT-LAST-ACCOUNT    TO WS-LAST-CKPT-ACCOUNT
+003470             MOVE CHKPT-RECORD-COUNT    TO WS-RECORD-COUNT
+003480             MOVE CHKPT-BALANCE-TOTAL   TO WS-BALANCE-TOTAL
+003485             MOVE CHKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+003490     END-READ.
+003500 1310-READ-CHECKPOINT-EXIT.
+003510     EXIT.
+003520*
+003530******************************************************************
+003540*    2000-PROCESS-ACCOUNTS  -  MAIN READ/PROCESS LOOP.  ONE      *
+003550*    STATEMENT IS WRITTEN PER ACCOUNT MASTER RECORD.             *
+003560******************************************************************
+003570 2000-PROCESS-ACCOUNTS.
+003580     PERFORM 4000-WRITE-STATEMENT THRU 4000-WRITE-STATEMENT-EXIT.
+003590     ADD 1    TO WS-RECORD-COUNT.
+003600     ADD BAR2 TO WS-BALANCE-TOTAL.
+003610     ADD 1    TO WS-SINCE-CKPT.
+003620     IF WS-SINCE-CKPT >= WS-CKPT-INTERVAL
+003630         PERFORM 5000-WRITE-CHECKPOINT
+003640             THRU 5000-WRITE-CHECKPOINT-EXIT
+003650         MOVE ZERO TO WS-SINCE-CKPT
+003660     END-IF.
+003670     PERFORM 2050-READ-NEXT-ACCOUNT
+003680         THRU 2050-READ-NEXT-ACCOUNT-EXIT.
+003690 2000-PROCESS-ACCOUNTS-EXIT.
+003700     EXIT.
+003710*
+003720******************************************************************
+003730*    2050-READ-NEXT-ACCOUNT  -  READS ACCOUNT MASTER RECORDS     *
+003740*    UNTIL ONE PASSES VALIDATION OR THE FILE IS EXHAUSTED, SO A  *
+003750*    RUN OF BAD RECORDS IS SKIPPED WITHOUT EVER RE-PERFORMING    *
+003760*    2100-READ-ACCOUNT FROM WITHIN ITS OWN RANGE.                *
+003770******************************************************************
+003780 2050-READ-NEXT-ACCOUNT.
+003790     PERFORM 2100-READ-ACCOUNT THRU 2100-READ-ACCOUNT-EXIT.
+003800     PERFORM 2100-READ-ACCOUNT THRU 2100-READ-ACCOUNT-EXIT
+003810         UNTIL (NOT WS-BAD-RECORD) OR WS-EOF.
+003820 2050-READ-NEXT-ACCOUNT-EXIT.
+003830     EXIT.
+003840*
+003850******************************************************************
+003860*    2100-READ-ACCOUNT  -  READS ONE ACCOUNT MASTER RECORD INTO  *
+003870*    THE BAR WORKING RECORD.                                     *
+003880******************************************************************
+003890 2100-READ-ACCOUNT.
+003900     READ ACCOUNT-MASTER
+003910         AT END
+003920             SET WS-EOF TO TRUE
+003930         NOT AT END
+003940             PERFORM 2150-VALIDATE-ACCOUNT
+003950                 THRU 2150-VALIDATE-ACCOUNT-EXIT
+003960     END-READ.
+003970 2100-READ-ACCOUNT-EXIT.
+003980     EXIT.
+003990*
+003992******************************************************************
+003994*    2110-SKIP-TO-CHECKPOINT  -  ON A RESTART RUN, RE-READS AND  *
+003996*    DISCARDS ACCOUNTS ALREADY REFLECTED IN THE LAST CHECKPOINT, *
+003998*    SO PROCESSING RESUMES WITH THE NEXT ACCOUNT AFTER IT.       *
+003999******************************************************************
+004002 2110-SKIP-TO-CHECKPOINT.
+004004     IF BAR1 = WS-LAST-CKPT-ACCOUNT
+004006         MOVE "N" TO WS-SKIP-SWITCH
+004008     END-IF.
+004012     PERFORM 2050-READ-NEXT-ACCOUNT
+004014         THRU 2050-READ-NEXT-ACCOUNT-EXIT.
+004016 2110-SKIP-TO-CHECKPOINT-EXIT.
+004018     EXIT.
+004019*
+004021******************************************************************
+004022*    2150-VALIDATE-ACCOUNT  -  CHECKS THE ACCOUNT NUMBER AND     *
+004023*    BALANCE JUST READ FOR SANE VALUES.  A RECORD THAT FAILS ANY *
+004024*    TEST IS WRITTEN TO THE EXCEPTION REPORT.  2050-READ-NEXT-   *
+004025*    ACCOUNT IS WHAT ACTUALLY SKIPS TO THE NEXT RECORD - THIS    *
+004026*    PARAGRAPH ONLY VALIDATES THE ONE JUST READ.                 *
+004027******************************************************************
+004070 2150-VALIDATE-ACCOUNT.
+004080     MOVE "N" TO WS-BAD-RECORD-SWITCH.
+004090     MOVE ACCT-MAST-ID TO WS-EXCP-ACCOUNT.
+004100*
+004110     IF ACCT-MAST-ID NOT NUMERIC
+004120         MOVE "ACCT-MAST-ID"        TO WS-EXCP-FIELD
+004130         MOVE "ACCOUNT NUMBER IS NOT NUMERIC" TO WS-EXCP-REASON
+004140         PERFORM 2160-WRITE-EXCEPTION
+004150       THRU 2160-WRITE-EXCEPTION-EXIT
+004160     ELSE
+004170         IF ACCT-MAST-ID = ZERO
+004180             MOVE "ACCT-MAST-ID"    TO WS-EXCP-FIELD
+004190             MOVE "ACCOUNT NUMBER IS ZERO" TO WS-EXCP-REASON
+004200             PERFORM 2160-WRITE-EXCEPTION
+004210                 THRU 2160-WRITE-EXCEPTION-EXIT
+004220         END-IF
+004230     END-IF.
+004240*
+004250     IF ACCT-MAST-BALANCE NOT NUMERIC
+004260         MOVE "ACCT-MAST-BALANCE"   TO WS-EXCP-FIELD
+004270         MOVE "BALANCE IS NOT NUMERIC" TO WS-EXCP-REASON
+004280         PERFORM 2160-WRITE-EXCEPTION
+004290       THRU 2160-WRITE-EXCEPTION-EXIT
+004300     END-IF.
+004310*
+004320     IF NOT WS-BAD-RECORD
+004330         MOVE ACCT-MAST-ID      TO BAR1
+004340         MOVE ACCT-MAST-BALANCE TO BAR2
+004350     END-IF.
+004360 2150-VALIDATE-ACCOUNT-EXIT.
+004370     EXIT.
+004380*
+004530******************************************************************
+004540*    2160-WRITE-EXCEPTION  -  FORMATS AND WRITES ONE LINE TO THE *
+004550*    EXCEPTION REPORT FOR A BAD ACCOUNT MASTER RECORD.  SKIPPED  *
+004560*    WHILE CATCHING UP TO A RESTART CHECKPOINT, SINCE THOSE     *
+004570*    RECORDS WERE ALREADY REPORTED BY THE RUN THAT WROTE THE    *
+004580*    CHECKPOINT - ONLY THE BAD-RECORD SWITCH, WHICH DRIVES THE  *
+004590*    SKIP-AHEAD LOOP ITSELF, IS SET UNCONDITIONALLY.            *
+004600******************************************************************
+004610 2160-WRITE-EXCEPTION.
+004620     MOVE "Y" TO WS-BAD-RECORD-SWITCH.
+004630     IF NOT WS-SKIPPING-AHEAD
+004640         ADD 1 TO WS-EXCEPTION-COUNT
+004650         MOVE SPACES TO EXCEPTION-PRINT-RECORD
+004660         STRING "ACCOUNT: "   DELIMITED BY SIZE
+004670             WS-EXCP-ACCOUNT      DELIMITED BY SIZE
+004680             "  FIELD: "  DELIMITED BY SIZE
+004690             WS-EXCP-FIELD        DELIMITED BY SIZE
+004700             "  REASON: " DELIMITED BY SIZE
+004710             WS-EXCP-REASON       DELIMITED BY SIZE
+004720             INTO EXCEPTION-PRINT-RECORD
+004730         WRITE EXCEPTION-PRINT-RECORD
+004740     END-IF.
+004750 2160-WRITE-EXCEPTION-EXIT.
+004760     EXIT.
+004770*
+004780******************************************************************
+004790*    4000-WRITE-STATEMENT  -  BUILDS AND WRITES THE CUSTOMER     *
+004800*    STATEMENT LINE TO THE 132-COLUMN PRINT FILE.                *
+004810******************************************************************
+004820 4000-WRITE-STATEMENT.
+004830     MOVE BAR2 TO BAR2-EDIT.
+004840     MOVE SPACES TO STATEMENT-PRINT-RECORD.
+004850     STRING "ACCOUNT NUMBER: "    DELIMITED BY SIZE
+004860             BAR1                 DELIMITED BY SIZE
+004870             "     CURRENT BALANCE: " DELIMITED BY SIZE
+004880             BAR2-EDIT            DELIMITED BY SIZE
+004890         INTO STATEMENT-PRINT-RECORD.
+004900     WRITE STATEMENT-PRINT-RECORD.
+004910     IF BAR3
+004920         PERFORM 4100-WRITE-OVERDRAWN-NOTICE
+004930             THRU 4100-WRITE-OVERDRAWN-NOTICE-EXIT
+004940     END-IF.
+004950     PERFORM 4200-WRITE-EXTRACT THRU 4200-WRITE-EXTRACT-EXIT.
+004960 4000-WRITE-STATEMENT-EXIT.
+004970     EXIT.
+004980*
+004990******************************************************************
+005000*    4100-WRITE-OVERDRAWN-NOTICE  -  PRINTS AN OVERDRAWN NOTICE  *
+005010*    BLOCK RIGHT BEHIND THE STATEMENT AND ROUTES A COPY OF THE   *
+005020*    NOTICE TO THE OVERDRAWN-LISTING EXCEPTION LISTING.          *
+005030******************************************************************
+005040 4100-WRITE-OVERDRAWN-NOTICE.
+005050     MOVE SPACES TO STATEMENT-PRINT-RECORD.
+005060     STRING "*** OVERDRAWN NOTICE *** ACCOUNT " DELIMITED BY SIZE
+005070             BAR1                   DELIMITED BY SIZE
+005080             " IS OVERDRAWN - PLEASE REMIT PAYMENT" DELIMITED
+005090             BY SIZE
+005100         INTO STATEMENT-PRINT-RECORD.
+005110     WRITE STATEMENT-PRINT-RECORD.
+005120*
+005130     MOVE SPACES TO OVERDRAWN-PRINT-RECORD.
+005140     STRING "*** OVERDRAWN NOTICE *** ACCOUNT " DELIMITED BY SIZE
+005150             BAR1                   DELIMITED BY SIZE
+005160             " IS OVERDRAWN - PLEASE REMIT PAYMENT" DELIMITED
+005170             BY SIZE
+005180         INTO OVERDRAWN-PRINT-RECORD.
+005190     WRITE OVERDRAWN-PRINT-RECORD.
+005200 4100-WRITE-OVERDRAWN-NOTICE-EXIT.
+005210     EXIT.
+005220*
+005230******************************************************************
+005240*    4200-WRITE-EXTRACT  -  WRITES ONE ROW TO THE MACHINE-       *
+005250*    READABLE STATEMENT EXTRACT FILE FOR THE ARCHIVAL/IMAGING    *
+005260*    SYSTEM - ACCOUNT NUMBER, BALANCE, AND OVERDRAWN FLAG.       *
+005270******************************************************************
+005280 4200-WRITE-EXTRACT.
+005290     MOVE SPACES TO STMT-EXTRACT-RECORD.
+005300     MOVE BAR1 TO EXTR-ACCOUNT-NUMBER.
+005310     MOVE BAR2 TO EXTR-BALANCE.
+005320     IF BAR3
+005330         MOVE "Y" TO EXTR-OVERDRAWN-FLAG
+005340     ELSE
+005350         MOVE "N" TO EXTR-OVERDRAWN-FLAG
+005360     END-IF.
+005370     WRITE STMT-EXTRACT-RECORD.
+005380 4200-WRITE-EXTRACT-EXIT.
+005390     EXIT.
+005400*
+005410******************************************************************
+005420*    5000-WRITE-CHECKPOINT  -  LOGS THE MOST RECENTLY PROCESSED  *
+005430*    ACCOUNT, AND THE RECORD COUNT/BALANCE TOTAL/EXCEPTION COUNT *
+005440*    AS OF THAT ACCOUNT, TO THE CHECKPOINT FILE SO A FAILED RUN  *
+005450*    CAN RESTART WITHOUT REPROCESSING THE WHOLE PORTFOLIO.       *
+005460******************************************************************
+005470 5000-WRITE-CHECKPOINT.
+005480     MOVE BAR1               TO CHKPT-LAST-ACCOUNT.
+005490     MOVE WS-RECORD-COUNT    TO CHKPT-RECORD-COUNT.
+005500     MOVE WS-BALANCE-TOTAL   TO CHKPT-BALANCE-TOTAL.
+005505     MOVE WS-EXCEPTION-COUNT TO CHKPT-EXCEPTION-COUNT.
+005510     WRITE CHECKPOINT-RECORD.
+005520 5000-WRITE-CHECKPOINT-EXIT.
+005530     EXIT.
+005540*
+005550******************************************************************
+005560*    8000-WRITE-TRAILER  -  WRITES THE CONTROL-TOTAL WORK        *
+005570*    RECORD (RECORD COUNT, SUM OF BAR2, AND EXCEPTION COUNT)     *
+005580*    THAT THE GLTRAIL BALANCING STEP PICKS UP TO PRODUCE THE GL  *
+005585*    TRAILER REPORT.                                             *
+005590******************************************************************
+005600 8000-WRITE-TRAILER.
+005610     MOVE WS-RECORD-COUNT    TO CTL-RECORD-COUNT.
+005620     MOVE WS-BALANCE-TOTAL   TO CTL-BALANCE-TOTAL.
+005625     MOVE WS-EXCEPTION-COUNT TO CTL-EXCEPTION-COUNT.
+005630     WRITE CTL-TOTAL-RECORD.
+005640 8000-WRITE-TRAILER-EXIT.
+005650     EXIT.
+005660*
+005670******************************************************************
+005680*    9000-TERMINATE  -  CLOSES ALL FILES.                        *
+005690******************************************************************
+005700 9000-TERMINATE.
+005710     CLOSE ACCOUNT-MASTER.
+005720     CLOSE STATEMENT-FILE.
+005730     CLOSE OVERDRAWN-LISTING.
+005740     CLOSE CONTROL-TOTAL-FILE.
+005750     CLOSE CHECKPOINT-FILE.
+005760     CLOSE EXCEPTION-RPT.
+005770     CLOSE STATEMENT-EXTRACT.
+005780 9000-TERMINATE-EXIT.
+005790     EXIT.
+005800*
+005810******************************************************************
+005820*    9900-ABEND  -  UNRECOVERABLE FILE ERROR.                    *
+005830******************************************************************
+005840 9900-ABEND.
+005850     MOVE 16 TO RETURN-CODE.
+005860     STOP RUN.
+005870*
+005880 END PROGRAM FOO.
